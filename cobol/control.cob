@@ -2,88 +2,308 @@
        id division.
        program-id. controller.
 
+       environment division.
+           input-output section.
+           file-control.
+               select CTL-CHECKPOINT-FILE assign to WS-CKPT-FILENAME
+                   organization is line sequential
+                   file status is WS-CKPT-STATUS.
+               select CTL-CONFIG-FILE assign to "CTLCFG.DAT"
+                   organization is line sequential
+                   file status is WS-CONFIG-STATUS.
+               select CTL-AUDIT-FILE assign to "CTLAUDIT.DAT"
+                   organization is line sequential
+                   file status is WS-AUDIT-STATUS.
+               select CTL-POS-OWN-FILE assign to WS-POS-OWN-FILENAME
+                   organization is line sequential
+                   file status is WS-POS-OWN-STATUS.
+               select CTL-POS-OTHER-FILE
+                   assign to WS-POS-OTHER-FILENAME
+                   organization is line sequential
+                   file status is WS-POS-OTHER-STATUS.
+
        data division.
+           file section.
+           FD  CTL-CHECKPOINT-FILE.
+           01  CTL-CKPT-RECORD.
+               05 CTL-CKPT-PX      pic 999.
+               05 CTL-CKPT-PY      pic 999.
+               05 CTL-CKPT-LOCKED  pic X.
+
+           FD  CTL-CONFIG-FILE.
+           01  CTL-CONFIG-RECORD.
+               05 CTL-CFG-WIDTH       pic 999.
+               05 CTL-CFG-HEIGHT      pic 999.
+               05 CTL-CFG-INVALID-MAX pic 99.
+
+           FD  CTL-AUDIT-FILE.
+           01  CTL-AUDIT-RECORD.
+               05 CTL-AUD-TIMESTAMP pic X(26).
+               05 CTL-AUD-KEY       pic X.
+               05 CTL-AUD-PX        pic 999.
+               05 CTL-AUD-PY        pic 999.
+
+      *    this player's own live position - only this instance ever
+      *    opens it for output, so no cross-process write race
+           FD  CTL-POS-OWN-FILE.
+           01  CTL-POS-OWN-RECORD.
+               05 CTL-POS-OWN-PX pic 999.
+               05 CTL-POS-OWN-PY pic 999.
+
+      *    the other player's live position - read-only from here
+           FD  CTL-POS-OTHER-FILE.
+           01  CTL-POS-OTHER-RECORD.
+               05 CTL-POS-OTHER-PX pic 999.
+               05 CTL-POS-OTHER-PY pic 999.
+
            working-storage section.
       *    player positions
            01 WS-PX     pic 999 value 0.
            01 WS-PY     pic 999 value 0.
 
-      *    editable edges of playable area
-           01 WS-WIDTH  pic 99 value 20.
-           01 WS-HEIGHT pic 99 value 20.
+      *    second player, tracked via the other player's position
+      *    file; WS-POS-OTHER-KNOWN stays "N" (so PARA-RENDER-CELLS
+      *    draws no marker) until a read this run actually finds one
+           01 WS-PX2             pic 999 value 0.
+           01 WS-PY2             pic 999 value 0.
+           01 WS-POS-OTHER-KNOWN pic X value "N".
+
+      *    editable edges of playable area (shared with MANDELBROT)
+           copy "grddim".
 
       *    temporary
-           01 WS-J      pic 99 value 0.
-           01 WS-I      pic 99 value 0.
+           01 WS-J      pic 999 value 0.
+           01 WS-I      pic 999 value 0.
            01 WS-INPUT  pic X value " ".
 
       *    loop
            01 WS-ACTIVE pic 9 value 0.
 
+      *    invalid-keystroke lockout; WS-INVALID-MAX's default of 5 is
+      *    overridden by CTL-CFG-INVALID-MAX when the config record
+      *    supplies one, so the threshold is a per-session setting
+      *    rather than a recompile
+           01 WS-INVALID-COUNT pic 99 value 0.
+           01 WS-INVALID-MAX   pic 99 value 5.
+           01 WS-LOCKED        pic 9  value 0.
+
+      *    this instance's player identity, distinguishing two
+      *    operators running against the same board; supplied on the
+      *    command line, defaults to player 1. it also picks which
+      *    per-player checkpoint/position files this instance owns,
+      *    so two concurrently running instances never OPEN OUTPUT
+      *    the same file.
+           01 WS-PLAYER-ID pic X value "1".
+
+      *    checkpoint file (last-known position across sessions);
+      *    one file per player, named by WS-PLAYER-ID
+           01 WS-CKPT-STATUS   pic XX value "00".
+           01 WS-CKPT-FILENAME pic X(12) value "CTLCKPT1.DAT".
+
+      *    per-session board size config record
+           01 WS-CONFIG-STATUS pic XX value "00".
+
+      *    keystroke audit trail
+           01 WS-AUDIT-STATUS pic XX value "00".
+
+      *    live position files, one per player, named by player id
+           01 WS-POS-OWN-STATUS     pic XX value "00".
+           01 WS-POS-OTHER-STATUS   pic XX value "00".
+           01 WS-POS-OWN-FILENAME   pic X(12) value "CTLPOS1.DAT".
+           01 WS-POS-OTHER-FILENAME pic X(12) value "CTLPOS2.DAT".
+
        procedure division.
            PARA-ENTRY.
                call "SYSTEM" using "title Controller".
+               accept WS-PLAYER-ID from command-line.
+               if WS-PLAYER-ID not = "1" and WS-PLAYER-ID not = "2"
+                   move "1" to WS-PLAYER-ID
+               end-if.
+               if WS-PLAYER-ID = "1"
+                   move "CTLCKPT1.DAT" to WS-CKPT-FILENAME
+                   move "CTLPOS1.DAT" to WS-POS-OWN-FILENAME
+                   move "CTLPOS2.DAT" to WS-POS-OTHER-FILENAME
+               else
+                   move "CTLCKPT2.DAT" to WS-CKPT-FILENAME
+                   move "CTLPOS2.DAT" to WS-POS-OWN-FILENAME
+                   move "CTLPOS1.DAT" to WS-POS-OTHER-FILENAME
+               end-if.
+               perform PARA-READ-CONFIG.
+               perform PARA-READ-CHECKPOINT.
+               if WS-LOCKED = 1
+                   display 'SESSION LOCKED OUT FROM A PRIOR RUN.'
+                   display 'CONTACT A SUPERVISOR TO RESET.'
+               end-if.
+               open extend CTL-AUDIT-FILE.
+               if WS-AUDIT-STATUS not = "00"
+                   open output CTL-AUDIT-FILE
+               end-if.
                perform PARA-LOOP with test after until WS-ACTIVE = 1.
                go to PARA-EXIT.
 
            PARA-EXIT.
+               perform PARA-WRITE-CHECKPOINT.
+               close CTL-AUDIT-FILE.
                call "SYSTEM" using "pause".
                stop run.
 
+           PARA-READ-CHECKPOINT.
+               open input CTL-CHECKPOINT-FILE.
+               if WS-CKPT-STATUS = "00"
+                   read CTL-CHECKPOINT-FILE
+                   if WS-CKPT-STATUS = "00"
+                       move CTL-CKPT-PX to WS-PX
+                       move CTL-CKPT-PY to WS-PY
+                       move CTL-CKPT-LOCKED to WS-LOCKED
+      *                clamp to the board size in effect this
+      *                session - it may have shrunk since the
+      *                checkpoint was saved
+                       if WS-PX >= GRD-WIDTH
+                           compute WS-PX = GRD-WIDTH - 1
+                       end-if
+                       if WS-PY >= GRD-HEIGHT
+                           compute WS-PY = GRD-HEIGHT - 1
+                       end-if
+                   end-if
+                   close CTL-CHECKPOINT-FILE
+               end-if.
+
+           PARA-READ-POSITIONS.
+               move "N" to WS-POS-OTHER-KNOWN.
+               open input CTL-POS-OTHER-FILE.
+               if WS-POS-OTHER-STATUS = "00"
+                   read CTL-POS-OTHER-FILE
+                   if WS-POS-OTHER-STATUS = "00"
+                       move CTL-POS-OTHER-PX to WS-PX2
+                       move CTL-POS-OTHER-PY to WS-PY2
+                       move "Y" to WS-POS-OTHER-KNOWN
+                   end-if
+                   close CTL-POS-OTHER-FILE
+               end-if.
+
+           PARA-WRITE-POSITIONS.
+               open output CTL-POS-OWN-FILE.
+               move WS-PX to CTL-POS-OWN-PX.
+               move WS-PY to CTL-POS-OWN-PY.
+               write CTL-POS-OWN-RECORD.
+               close CTL-POS-OWN-FILE.
+
+           PARA-LOG-KEYSTROKE.
+               move function current-date to CTL-AUD-TIMESTAMP.
+               move WS-INPUT to CTL-AUD-KEY.
+               move WS-PX to CTL-AUD-PX.
+               move WS-PY to CTL-AUD-PY.
+               write CTL-AUDIT-RECORD.
+
+           PARA-READ-CONFIG.
+               open input CTL-CONFIG-FILE.
+               if WS-CONFIG-STATUS = "00"
+                   read CTL-CONFIG-FILE
+                   if WS-CONFIG-STATUS = "00"
+                       move CTL-CFG-WIDTH to GRD-WIDTH
+                       move CTL-CFG-HEIGHT to GRD-HEIGHT
+                       move CTL-CFG-INVALID-MAX to WS-INVALID-MAX
+                   end-if
+                   close CTL-CONFIG-FILE
+               end-if.
+
+           PARA-WRITE-CHECKPOINT.
+               open output CTL-CHECKPOINT-FILE.
+               move WS-PX to CTL-CKPT-PX.
+               move WS-PY to CTL-CKPT-PY.
+               move WS-LOCKED to CTL-CKPT-LOCKED.
+               write CTL-CKPT-RECORD.
+               close CTL-CHECKPOINT-FILE.
+
            PARA-LOOP.
-               call "SYSTEM" using "cls".
+               if WS-LOCKED = 1
+                   move 1 to WS-ACTIVE
+               else
+                   perform PARA-READ-POSITIONS
+                   call "SYSTEM" using "cls"
       * moved line to stop overflow over edge -->
-               display "*" with no advancing.
-       perform PARA-RENDER-LINE with test after until WS-I=WS-WIDTH.
-               move 0 to WS-I.
-               display "*".
-       perform PARA-RENDER-LINES with test after until WS-J=WS-HEIGHT.
-               move 0 to WS-J WS-I.
-               display "*" with no advancing.
-       perform PARA-RENDER-LINE with test after until WS-I=WS-WIDTH.
-               move 0 to WS-I.
-               display "*".
+                   display "*" with no advancing
+       perform PARA-RENDER-LINE with test after until WS-I=GRD-WIDTH
+                   move 0 to WS-I
+                   display "*"
+       perform PARA-RENDER-LINES with test after until WS-J=GRD-HEIGHT
+                   move 0 to WS-J WS-I
+                   display "*" with no advancing
+       perform PARA-RENDER-LINE with test after until WS-I=GRD-WIDTH
+                   move 0 to WS-I
+                   display "*"
 
-               display "> " with no advancing.
-               accept WS-INPUT.
-               move function lower-case(WS-INPUT) to WS-INPUT.
+                   display "> " with no advancing
+                   accept WS-INPUT
+                   move function lower-case(WS-INPUT) to WS-INPUT
 
-               subtract 1 from WS-HEIGHT WS-WIDTH.
-               evaluate true
-                   when WS-INPUT = "w" and WS-PY > 0
-                       subtract 1 from WS-PY
+                   subtract 1 from GRD-HEIGHT GRD-WIDTH
+                   evaluate true
+                       when WS-INPUT = "w"
+                           if WS-PY > 0
+                               subtract 1 from WS-PY
+                           end-if
+                           move 0 to WS-INVALID-COUNT
+                           perform PARA-LOG-KEYSTROKE
 
-                   when WS-INPUT = "s" and WS-PY < WS-HEIGHT
-                       add 1 to WS-PY
+                       when WS-INPUT = "s"
+                           if WS-PY < GRD-HEIGHT
+                               add 1 to WS-PY
+                           end-if
+                           move 0 to WS-INVALID-COUNT
+                           perform PARA-LOG-KEYSTROKE
 
-                   when WS-INPUT = "a" and WS-PX > 0
-                       subtract 1 from WS-PX
+                       when WS-INPUT = "a"
+                           if WS-PX > 0
+                               subtract 1 from WS-PX
+                           end-if
+                           move 0 to WS-INVALID-COUNT
+                           perform PARA-LOG-KEYSTROKE
 
-                   when WS-INPUT = "d" and WS-PX < WS-WIDTH
-                       add 1 to WS-PX
+                       when WS-INPUT = "d"
+                           if WS-PX < GRD-WIDTH
+                               add 1 to WS-PX
+                           end-if
+                           move 0 to WS-INVALID-COUNT
+                           perform PARA-LOG-KEYSTROKE
 
-                   when WS-INPUT = "q"
-                       move 1 to WS-ACTIVE
+                       when WS-INPUT = "q"
+                           move 1 to WS-ACTIVE
+                           move 0 to WS-INVALID-COUNT
+                           perform PARA-LOG-KEYSTROKE
 
-                   when other
-                       display 'INVALID INPUT.'
-               end-evaluate.
-               add 1 to WS-HEIGHT WS-WIDTH.
+                       when other
+                           display 'INVALID INPUT.'
+                           add 1 to WS-INVALID-COUNT
+                           if WS-INVALID-COUNT >= WS-INVALID-MAX
+                               display 'TOO MANY INVALID ENTRIES.'
+                               display 'LOCKING SESSION.'
+                               move 1 to WS-LOCKED
+                               move 1 to WS-ACTIVE
+                           end-if
+                   end-evaluate
+                   add 1 to GRD-HEIGHT GRD-WIDTH
+                   perform PARA-WRITE-POSITIONS
+               end-if.
 
            PARA-RENDER-LINES.
       * moved line to stop overflow over edge -->
                display "|" with no advancing.
-       perform PARA-RENDER-CELLS with test after until WS-I=WS-WIDTH.
+       perform PARA-RENDER-CELLS with test after until WS-I=GRD-WIDTH.
                display "|".
                add 1 to WS-J.
                move 0 to WS-I.
 
            PARA-RENDER-CELLS.
-               if WS-J = WS-PY and WS-I = WS-PX
-                   display "* " with no advancing
-               else
-                   display "  " with no advancing
-               end-if.
+               evaluate true
+                   when WS-J = WS-PY and WS-I = WS-PX
+                       display "* " with no advancing
+                   when WS-POS-OTHER-KNOWN = "Y"
+                       and WS-J = WS-PY2 and WS-I = WS-PX2
+                       display "# " with no advancing
+                   when other
+                       display "  " with no advancing
+               end-evaluate.
                add 1 to WS-I.
 
            PARA-RENDER-LINE.
