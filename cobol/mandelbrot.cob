@@ -1,12 +1,65 @@
        id division.
        program-id. mandelbrot.
 
+       environment division.
+           input-output section.
+           file-control.
+               select MB-PARM-FILE assign to "MBPARM.DAT"
+                   organization is line sequential
+                   file status is PARM_STATUS.
+               select MB-RPT-FILE assign to "MBRPT.DAT"
+                   organization is line sequential
+                   file status is RPT_STATUS.
+               select MB-CACHE-FILE assign to "MBCACHE.DAT"
+                   organization is indexed
+                   access mode is dynamic
+                   record key is MB-CACHE-KEY
+                   file status is CACHE_STATUS.
+               select MB-RESTART-FILE assign to "MBRESTRT.DAT"
+                   organization is line sequential
+                   file status is RESTART_STATUS.
+
        data division.
+           file section.
+           FD  MB-PARM-FILE.
+           01  MB-PARM-RECORD.
+               05 MB-PARM-WIDTH     pic 999.
+               05 MB-PARM-HEIGHT    pic 999.
+               05 MB-PARM-MAX-ITER  pic 999.
+               05 MB-PARM-XMIN      pic S9999V9999.
+               05 MB-PARM-XMAX      pic S9999V9999.
+               05 MB-PARM-YMIN      pic S9999V9999.
+               05 MB-PARM-YMAX      pic S9999V9999.
+
+           FD  MB-RPT-FILE.
+           01  MB-RPT-RECORD.
+               05 MB-RPT-LINE pic X(2004).
+
+      *    cache of finished rows, keyed by the region that made them
+           FD  MB-CACHE-FILE.
+           01  MB-CACHE-RECORD.
+               05 MB-CACHE-KEY.
+                   10 MB-CACHE-KEY-WIDTH   pic 999.
+                   10 MB-CACHE-KEY-HEIGHT  pic 999.
+                   10 MB-CACHE-KEY-MAXITER pic 999.
+                   10 MB-CACHE-KEY-XMIN    pic S9999V9999.
+                   10 MB-CACHE-KEY-XMAX    pic S9999V9999.
+                   10 MB-CACHE-KEY-YMIN    pic S9999V9999.
+                   10 MB-CACHE-KEY-YMAX    pic S9999V9999.
+                   10 MB-CACHE-KEY-ROW     pic 999.
+               05 MB-CACHE-DATA pic X(2004).
+
+      *    resume point for a killed or cancelled batch run
+           FD  MB-RESTART-FILE.
+           01  MB-RESTART-RECORD.
+               05 MB-RESTART-PARM-SEQ pic 9(4).
+               05 MB-RESTART-LAST-CX  pic 999.
+
            working-storage section.
 
-      * change width and height values for more resolution
-           01 WIDTH       pic 999 value 50.
-           01 HEIGHT      pic 999 value 50.
+      *    shared grid dimensions (also used by CONTROLLER); change
+      *    for more resolution
+           copy "grddim".
            01 MAX_ITER    pic 999 value 150.
            01 MAX_ITER-1  pic 999 value 149.
            01 C_X         pic 999 value 1.
@@ -22,19 +75,182 @@
            01 G_Z         pic S9999V9999.
            01 G_BRIGHT    pic S9999V9999.
 
+      *    batch parameter file (one region per record)
+           01 PARM_STATUS pic XX value "00".
+           01 EOF_PARM    pic X  value "N".
+
+      *    region bounds for the region currently being rendered
+           01 G_RANGE_X   pic S9999V9999.
+           01 G_RANGE_Y   pic S9999V9999.
+           01 G_XMIN      pic S9999V9999.
+           01 G_YMIN      pic S9999V9999.
+
+      *    report file (archive of the rendered grid)
+           01 RPT_STATUS pic XX value "00".
+
+      *    region header written to the report file ahead of its rows
+           01 HDR_SEQ    pic 9999.
+           01 HDR_XMIN   pic -9999.9999.
+           01 HDR_XMAX   pic -9999.9999.
+           01 HDR_YMIN   pic -9999.9999.
+           01 HDR_YMAX   pic -9999.9999.
+           01 HDR_LINE   pic X(2004) value spaces.
+
+      *    cached-region lookup
+           01 CACHE_STATUS pic XX value "00".
+
+      *    one rendered row, built up before it is shown and archived
+           01 ROW_BUFFER pic X(2004) value spaces.
+           01 ROW_POS    pic 9(4) value 1.
+           01 ROW_LEN    pic 9(4) value 0.
+
+      *    checkpoint/restart for large, long-running batches
+           01 RESTART_STATUS pic XX   value "00".
+           01 PARM_SEQ       pic 9(4) value 0.
+           01 RESUME_SEQ     pic 9(4) value 0.
+           01 RESUME_CX      pic 999  value 0.
+           01 START_CX       pic 999  value 1.
+
        procedure division.
            P0000-MAIN.
+           open input MB-RESTART-FILE.
+           if RESTART_STATUS = "00"
+               read MB-RESTART-FILE
+               if RESTART_STATUS = "00"
+                   move MB-RESTART-PARM-SEQ to RESUME_SEQ
+                   move MB-RESTART-LAST-CX to RESUME_CX
+               end-if
+               close MB-RESTART-FILE
+           end-if.
+           open extend MB-RPT-FILE.
+           if RPT_STATUS not = "00"
+               open output MB-RPT-FILE
+           end-if.
+           open i-o MB-CACHE-FILE.
+           if CACHE_STATUS not = "00"
+               open output MB-CACHE-FILE
+               close MB-CACHE-FILE
+               open i-o MB-CACHE-FILE
+           end-if.
+           open input MB-PARM-FILE.
+           if PARM_STATUS = "00"
+               perform until EOF_PARM = "Y"
+                   read MB-PARM-FILE
+                       at end
+                           move "Y" to EOF_PARM
+                       not at end
+                           add 1 to PARM_SEQ
+                           perform P1000-RENDER-REGION thru P1000-EXIT
+                   end-read
+               end-perform
+               close MB-PARM-FILE
+      *        the batch ran to completion (every parameter record
+      *        was read), so any prior restart checkpoint is now
+      *        stale and safe to clear; a missing/unreadable
+      *        MB-PARM-FILE leaves it untouched
+               perform P4000-CLEAR-RESTART
+           end-if.
+           close MB-RPT-FILE.
+           close MB-CACHE-FILE.
+           go to P9999-EXIT.
+
+           P1000-RENDER-REGION.
+           if PARM_SEQ < RESUME_SEQ
+               go to P1000-EXIT
+           end-if.
+           move MB-PARM-WIDTH to GRD-WIDTH.
+           move MB-PARM-HEIGHT to GRD-HEIGHT.
+           move MB-PARM-MAX-ITER to MAX_ITER.
+           subtract 1 from MAX_ITER giving MAX_ITER-1.
+           compute G_RANGE_X = MB-PARM-XMAX - MB-PARM-XMIN.
+           compute G_RANGE_Y = MB-PARM-YMAX - MB-PARM-YMIN.
+           move MB-PARM-XMIN to G_XMIN.
+           move MB-PARM-YMIN to G_YMIN.
+
+           move GRD-WIDTH to MB-CACHE-KEY-WIDTH.
+           move GRD-HEIGHT to MB-CACHE-KEY-HEIGHT.
+           move MAX_ITER to MB-CACHE-KEY-MAXITER.
+           move MB-PARM-XMIN to MB-CACHE-KEY-XMIN.
+           move MB-PARM-XMAX to MB-CACHE-KEY-XMAX.
+           move MB-PARM-YMIN to MB-CACHE-KEY-YMIN.
+           move MB-PARM-YMAX to MB-CACHE-KEY-YMAX.
+
+           move 1 to START_CX.
+           if PARM_SEQ = RESUME_SEQ
+               compute START_CX = RESUME_CX + 1
+           end-if.
+
+      *    a checkpoint that landed exactly on this region's last row
+      *    means it is already fully rendered - skip it entirely so
+      *    its header/footer framing isn't written a second time
+           if START_CX >= GRD-WIDTH
+               go to P1000-EXIT
+           end-if.
+
+      *    a resumed mid-region restart continues an already-opened
+      *    report block, so only header/frame a region the first time
+      *    it is rendered, not on every resume of it
+           if START_CX = 1
+               move PARM_SEQ to HDR_SEQ
+               move MB-PARM-XMIN to HDR_XMIN
+               move MB-PARM-XMAX to HDR_XMAX
+               move MB-PARM-YMIN to HDR_YMIN
+               move MB-PARM-YMAX to HDR_YMAX
+               move spaces to HDR_LINE
+               string "REGION " HDR_SEQ
+                   " W=" MB-PARM-WIDTH " H=" MB-PARM-HEIGHT
+                   " ITER=" MB-PARM-MAX-ITER
+                   " X=[" HDR_XMIN "," HDR_XMAX "]"
+                   " Y=[" HDR_YMIN "," HDR_YMAX "]"
+                   delimited by size into HDR_LINE
+               end-string
+               move HDR_LINE to MB-RPT-LINE
+               write MB-RPT-RECORD
+               move spaces to MB-RPT-LINE
+               write MB-RPT-RECORD
+               display " "
+               display " "
+               display " "
+               display " "
+           end-if.
+           move START_CX to C_X.
+           perform until C_X is equal to GRD-WIDTH
+               move C_X to MB-CACHE-KEY-ROW
+               read MB-CACHE-FILE
+                   invalid key
+                       perform P2000-COMPUTE-ROW
+                       move ROW_BUFFER to MB-CACHE-DATA
+                       write MB-CACHE-RECORD
+                   not invalid key
+                       move MB-CACHE-DATA to ROW_BUFFER
+               end-read
+               compute ROW_LEN = GRD-HEIGHT * 2 + 6
+               display ROW_BUFFER(1:ROW_LEN)
+               move ROW_BUFFER(1:ROW_LEN) to MB-RPT-LINE
+               write MB-RPT-RECORD
+               perform P3000-WRITE-RESTART
+               add 1 to C_X
+           end-perform.
            display " ".
            display " ".
            display " ".
            display " ".
-           move 1 to C_X.
-           perform until C_X is equal to WIDTH
-               display "        " with no advancing
+           move spaces to MB-RPT-LINE.
+           write MB-RPT-RECORD.
+
+           P1000-EXIT.
+           exit.
+
+           P2000-COMPUTE-ROW.
+               move spaces to ROW_BUFFER
+               move "        " to ROW_BUFFER(1:8)
+               move 9 to ROW_POS
                move 1 to C_Y
-               perform until C_Y is equal to HEIGHT
-                   compute G_B = (C_X - 0) / (WIDTH - 0) * 4 - 2
-                   compute G_A = (C_Y - 0) / (HEIGHT - 0) * 4 - 2
+               perform until C_Y is equal to GRD-HEIGHT
+                   compute G_B =
+                       (C_X - 0) / (GRD-WIDTH - 0) * G_RANGE_X + G_XMIN
+                   compute G_A =
+                       (C_Y - 0) / (GRD-HEIGHT - 0) * G_RANGE_Y + G_YMIN
                    move G_A to G_CA
                    move G_B to G_CB
 
@@ -62,50 +278,58 @@
 
                    evaluate true
                        when G_BRIGHT > 24
-                           display "@@" with no advancing
+                           move "@@" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 20
-                           display "%@" with no advancing
+                           move "%@" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 18
-                           display "%%" with no advancing
+                           move "%%" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 16
-                           display "#%" with no advancing
+                           move "#%" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 14
-                           display "##" with no advancing
+                           move "##" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 12
-                           display "*#" with no advancing
+                           move "*#" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 10
-                           display "**" with no advancing
+                           move "**" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 9
-                           display "+*" with no advancing
+                           move "+*" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 8
-                           display "++" with no advancing
+                           move "++" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 7
-                           display "=+" with no advancing
+                           move "=+" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 6
-                           display "==" with no advancing
+                           move "==" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 5
-                           display "-=" with no advancing
+                           move "-=" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 4
-                           display "--" with no advancing
+                           move "--" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 3
-                           display ".-" with no advancing
+                           move ".-" to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 2
-                           display ".." with no advancing
+                           move ".." to ROW_BUFFER(ROW_POS:2)
                        when G_BRIGHT > 1
-                           display ". " with no advancing
+                           move ". " to ROW_BUFFER(ROW_POS:2)
                        when other
-                           display "  " with no advancing
+                           move "  " to ROW_BUFFER(ROW_POS:2)
                    end-evaluate
+                   add 2 to ROW_POS
 
                    add 1 to C_Y
-               end-perform
-               display " "
-               add 1 to C_X
-           end-perform.
-           display " ".
-           display " ".
-           display " ".
-           display " ".
+               end-perform.
+
+           P3000-WRITE-RESTART.
+               open output MB-RESTART-FILE.
+               move PARM_SEQ to MB-RESTART-PARM-SEQ.
+               move C_X to MB-RESTART-LAST-CX.
+               write MB-RESTART-RECORD.
+               close MB-RESTART-FILE.
+
+           P4000-CLEAR-RESTART.
+               open output MB-RESTART-FILE.
+               move 0 to MB-RESTART-PARM-SEQ.
+               move 0 to MB-RESTART-LAST-CX.
+               write MB-RESTART-RECORD.
+               close MB-RESTART-FILE.
 
            P9999-EXIT.
            stop run.
