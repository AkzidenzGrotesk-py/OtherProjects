@@ -0,0 +1,4 @@
+      *    shared grid dimensions - copied into working-storage by
+      *    any program that needs to agree on "how big is the board"
+           01 GRD-WIDTH  pic 999 value 20.
+           01 GRD-HEIGHT pic 999 value 20.
